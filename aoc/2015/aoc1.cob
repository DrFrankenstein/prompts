@@ -7,6 +7,12 @@
              select input-file assign to 'input.txt'
                organization is sequential
                file status is file-status.
+             select floor-report assign to 'floor-report.txt'
+               organization is line sequential
+               file status is floor-report-status.
+             select optional audit-log assign to 'audit-log.txt'
+               organization is line sequential
+               file status is audit-log-status.
 
        data division.
            file section.
@@ -15,26 +21,104 @@
              88 elevator-up value '('.
              88 elevator-down value ')'.
 
+           fd floor-report.
+           01 floor-report-line pic x(80).
+
+           fd audit-log.
+           copy "audit-log.cpy".
+
            working-storage section.
+           77 audit-log-status pic 99.
+           77 current-date-time pic x(21).
+           77 job-start-time pic x(8).
+           77 job-final-status pic x(8) value 'OK'.
            77 floor-num pic S99999 value 0.
            77 file-status pic 99.
+           77 floor-report-status pic 99.
            77 command-position pic 9999 value 0.
            77 seen-basement pic 9 value 0.
+           77 floor-num-disp pic ---999.
+           77 basement-visit-count pic 9999 value 0.
 
        procedure division.
        0000-main.
+           move function current-date to current-date-time.
+           move current-date-time(9:6) to job-start-time.
+
            open input input-file.
-           perform 0010-run-elevator-command 
+           open output floor-report.
+
+           move 'FLOOR AUDIT REPORT' to floor-report-line.
+           write floor-report-line.
+           move spaces to floor-report-line.
+           write floor-report-line.
+
+           perform 0010-run-elevator-command
              until file-status equal to 10.                             (end of file)
            close input-file.
 
            display 'Floor: ' floor-num.
+           move floor-num to floor-num-disp.
+           move spaces to floor-report-line.
+           string 'Final floor: ' floor-num-disp
+             delimited by size into floor-report-line.
+           write floor-report-line.
+
+           move spaces to floor-report-line.
+           string 'Basement visits: ' basement-visit-count
+             delimited by size into floor-report-line.
+           write floor-report-line.
+
+           close floor-report.
+
+           if floor-num is less than 0 then
+             move 1 to return-code
+             move 'ALERT' to job-final-status
+           end-if.
+
+           perform 0020-write-audit-log.
+
            stop run.
 
+       0020-write-audit-log.
+           move function current-date to current-date-time.
+           initialize audit-log-record.
+           move 'ELEVATOR' to al-job-name.
+           move job-start-time to al-start-time.
+           move current-date-time(9:6) to al-end-time.
+           move command-position to al-records-read.
+           move basement-visit-count to al-records-written.
+           move job-final-status to al-final-status.
+           open extend audit-log.
+           write audit-log-record.
+           close audit-log.
+
        0010-run-elevator-command.
            read input-file
              at end exit paragraph.
 
+           evaluate file-status
+             when 0
+               continue
+             when 10
+               continue
+             when other
+               display
+                 'Abnormal READ on input-file, file-status='
+                 file-status
+               move spaces to floor-report-line
+               string 'ABORTED - bad file-status ' file-status
+                 ' at command position ' command-position
+                 delimited by size into floor-report-line
+               write floor-report-line
+               close input-file
+               close floor-report
+               move 16 to return-code
+               move 'ABORT' to job-final-status
+               perform 0020-write-audit-log
+               stop run
+           end-evaluate.
+
            add 1 to command-position.
 
            evaluate true
@@ -43,9 +127,20 @@
              when elevator-down
                subtract 1 from floor-num
              when other
-               display 
+               display
                  'Invalid character in input file: ' elevator-command.
 
            if seen-basement equal to 0 and floor-num less than 0 then
+             move 1 to seen-basement
+             add 1 to basement-visit-count
              display 'Entered basement at ' command-position
-             move 1 to seen-basement.
+             move spaces to floor-report-line
+             string 'Basement dip #' basement-visit-count
+               ' at command position ' command-position
+               delimited by size into floor-report-line
+             write floor-report-line
+           end-if.
+
+           if floor-num not less than 0 then
+             move 0 to seen-basement
+           end-if.
