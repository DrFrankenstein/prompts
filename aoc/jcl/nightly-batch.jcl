@@ -0,0 +1,44 @@
+//NIGHTBAT JOB (ACCTNO),'NIGHTLY BATCH SUITE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Runs the three nightly batch jobs as steps of one job:
+//*   1. ELEV2015 - elevator floor job          (aoc/2015/aoc1.cob)
+//*   2. FUELCALC - fuel calculator             (aoc/2019/aoc1.cob)
+//*   3. PWDSWEEP - password-policy sweep       (aoc/2019/aoc4.cob)
+//* Each step writes one summary record to the shared AUDIT-LOG file
+//* (layout: aoc/copybooks/audit-log.cpy) so Ops gets a single
+//* end-of-night status report instead of hunting through three
+//* separate SYSOUTs.
+//*
+//* NOTE ON PROGRAM-ID: the ELEV2015 and FUELCALC steps below both
+//* compile from a COBOL source whose PROGRAM-ID is AOC1 (aoc/2015/
+//* aoc1.cob and aoc/2019/aoc1.cob happen to share that PROGRAM-ID).
+//* That is not a conflict for this job: EXEC PGM= resolves against
+//* the load-module member name in STEPLIB, not the PROGRAM-ID, so
+//* the two compiled members only need distinct names in the program
+//* library, as given below. It would only matter if one of them were
+//* ever statically CALLed by program-name ('AOC1') from another
+//* COBOL program - neither is, so the source PROGRAM-IDs were left
+//* alone rather than renamed.
+//*
+//* AUDIT-LOG.TXT and each step's own input/output files are plain
+//* OS files (ASSIGN TO a literal filename, not a DDNAME) - this
+//* suite targets GnuCOBOL on a shared filesystem, not MVS dataset
+//* allocation, so the DD statements below are illustrative of the
+//* intended production wiring; running locally, each program just
+//* reads/writes the named files in its working directory.
+//*
+//ELEV2015 EXEC PGM=ELEV2015
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//INPUT    DD DSN=PROD.ELEVATOR.BADGEFEED,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//FUELCALC EXEC PGM=FUELCALC
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//INPUT    DD DSN=PROD.FUEL.MANIFEST,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//PWDSWEEP EXEC PGM=PWDSWEEP
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PARMCARD DD DSN=PROD.PWDSWEEP.PARMCARD,DISP=SHR
+//SYSOUT   DD SYSOUT=*
