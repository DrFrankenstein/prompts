@@ -0,0 +1,12 @@
+      * Shared daily-run-summary record. Every batch job in the nightly
+      * suite (elevator floor job, fuel calculator, password-policy
+      * sweep) writes exactly one of these to the common AUDIT-LOG file
+      * at the end of its run, so Ops gets a single end-of-night status
+      * report instead of hunting through three separate SYSOUTs.
+       01 audit-log-record.
+         05 al-job-name          pic x(8).
+         05 al-start-time        pic x(8).
+         05 al-end-time          pic x(8).
+         05 al-records-read      pic 9(8).
+         05 al-records-written   pic 9(8).
+         05 al-final-status      pic x(8).
