@@ -7,40 +7,251 @@
                select input-file assign to 'input.txt'
                  organization is line sequential
                  file status is file-status.
+               select exception-report assign to 'exception-report.txt'
+                 organization is line sequential
+                 file status is exception-report-status.
+               select checkpoint-file assign to 'fuel-checkpoint.txt'
+                 organization is line sequential
+                 file status is checkpoint-status.
+               select optional audit-log assign to 'audit-log.txt'
+                 organization is line sequential
+                 file status is audit-log-status.
 
        data division.
            file section.
            fd input-file.
-           01 mass        pic X(6).
+           01 fuel-input-record.
+             05 module-id   pic X(10).
+             05 mass        pic X(6).
+
+           fd exception-report.
+           01 exception-report-line pic x(80).
+
+           fd checkpoint-file.
+           01 checkpoint-record.
+             05 ckpt-record-type pic x(8).
+             05 ckpt-records-processed pic 9(8).
+             05 ckpt-total-fuel pic 9(8).
+             05 ckpt-total-base-fuel pic 9(8).
+             05 ckpt-total-extra-fuel pic 9(8).
+             05 ckpt-exceptions-written pic 9(8).
+             05 ckpt-module-id pic x(10).
+             05 ckpt-module-subtotal pic 9(8).
+
+           fd audit-log.
+           copy "audit-log.cpy".
 
            working-storage section.
            77 file-status pic 99.
+           77 exception-report-status pic 99.
+           77 checkpoint-status pic 99.
+           77 audit-log-status pic 99.
+           77 current-date-time pic x(21).
+           77 job-start-time pic x(8).
+           77 exceptions-written pic 9(8) value 0.
            77 total-fuel  pic 9(8) value 0.
+           77 total-base-fuel pic 9(8) value 0.
+           77 total-extra-fuel pic 9(8) value 0.
            77 curr-mass   pic S9(6).
            77 curr-fuel   pic S9(6).
+           77 mass-is-valid pic 9 value 0.
+           77 is-base-fuel pic 9 value 0.
+
+           77 module-count pic 9(4) value 0.
+           77 module-table-max pic 9(4) value 50.
+           77 mod-x-valid pic 9 value 1.
+
+           77 checkpoint-interval pic 9(4) value 100.
+           77 records-processed pic 9(8) value 0.
+           77 skip-idx pic 9(8).
+           77 resuming-run pic 9 value 0.
+
+           01 module-table.
+             05 module-entry occurs 50 times indexed by mod-x.
+               10 mod-id pic x(10).
+               10 mod-subtotal pic 9(8).
 
        procedure division.
        0000-main.
+           move function current-date to current-date-time.
+           move current-date-time(9:6) to job-start-time.
+
+           perform 0005-restore-checkpoint.
+
            open input input-file.
+           perform varying skip-idx from 1 by 1
+             until skip-idx > records-processed
+               read input-file
+                 at end exit perform
+               end-read
+           end-perform.
+
+           if resuming-run equal to 1 then
+             open extend exception-report
+           else
+             open output exception-report
+           end-if.
            perform 0010-calculate-fuel
              until file-status equal to 10.                             (end of file)
            close input-file.
-           
+           close exception-report.
+
+           perform 0007-clear-checkpoint.
+
            display 'Total fuel needed: ' total-fuel.
+           display 'Base-mass fuel: ' total-base-fuel.
+           display 'Fuel-for-fuel: ' total-extra-fuel.
+           perform 0030-display-module-subtotals.
+           perform 0035-write-audit-log.
            stop run.
-       
+
+       0005-restore-checkpoint.
+           open input checkpoint-file.
+           if checkpoint-status equal to 0 then
+             read checkpoint-file
+               at end
+                 continue
+               not at end
+                 move ckpt-records-processed to records-processed
+                 move ckpt-total-fuel to total-fuel
+                 move ckpt-total-base-fuel to total-base-fuel
+                 move ckpt-total-extra-fuel to total-extra-fuel
+                 move ckpt-exceptions-written to exceptions-written
+                 move 1 to resuming-run
+             end-read
+             perform until checkpoint-status equal to 10
+               read checkpoint-file
+                 at end exit perform
+                 not at end
+                   add 1 to module-count
+                   set mod-x to module-count
+                   move ckpt-module-id to mod-id(mod-x)
+                   move ckpt-module-subtotal to mod-subtotal(mod-x)
+               end-read
+             end-perform
+             close checkpoint-file
+           end-if.
+
+       0007-clear-checkpoint.
+      * the run finished cleanly, so drop the checkpoint: a later
+      * resubmission over the same manifest should reprocess it from
+      * scratch, not resume from this now-stale snapshot.
+           open output checkpoint-file.
+           close checkpoint-file.
+
        0010-calculate-fuel.
            read input-file
              at end exit paragraph.
 
-           move function numval(mass) to curr-mass.
-           
+           add 1 to records-processed.
+
+           perform 0015-validate-mass.
+
+           if mass-is-valid equal to 0 then
+             add 1 to exceptions-written
+             move spaces to exception-report-line
+             string 'Rejected mass for module ' module-id
+               ': "' mass '"'
+               delimited by size into exception-report-line
+             write exception-report-line
+             exit paragraph
+           end-if.
+
+           perform 0020-find-or-add-module.
+
+           move 1 to is-base-fuel.
            perform until curr-mass is <= 0
                compute curr-fuel = curr-mass / 3 - 2
 
                if curr-fuel is > 0 then
                   add curr-fuel to total-fuel
+                  if mod-x-valid equal to 1 then
+                    add curr-fuel to mod-subtotal(mod-x)
+                  end-if
+                  if is-base-fuel equal to 1 then
+                    add curr-fuel to total-base-fuel
+                  else
+                    add curr-fuel to total-extra-fuel
+                  end-if
                end-if
-               
+
+               move 0 to is-base-fuel
                move curr-fuel to curr-mass
            end-perform.
+
+           if function mod(records-processed, checkpoint-interval)
+               equal to 0 then
+             perform 0025-write-checkpoint
+           end-if.
+
+       0025-write-checkpoint.
+           open output checkpoint-file.
+           move 'HEADER' to ckpt-record-type.
+           move records-processed to ckpt-records-processed.
+           move total-fuel to ckpt-total-fuel.
+           move total-base-fuel to ckpt-total-base-fuel.
+           move total-extra-fuel to ckpt-total-extra-fuel.
+           move exceptions-written to ckpt-exceptions-written.
+           write checkpoint-record.
+
+           perform varying mod-x from 1 by 1
+             until mod-x > module-count
+               move 'MODULE' to ckpt-record-type
+               move mod-id(mod-x) to ckpt-module-id
+               move mod-subtotal(mod-x) to ckpt-module-subtotal
+               write checkpoint-record
+           end-perform.
+           close checkpoint-file.
+
+       0015-validate-mass.
+           move 0 to mass-is-valid.
+           if mass is numeric then
+             move function numval(mass) to curr-mass
+             if curr-mass is > 0 then
+               move 1 to mass-is-valid
+             end-if
+           end-if.
+
+       0020-find-or-add-module.
+           move 1 to mod-x-valid.
+           set mod-x to 1.
+           search module-entry
+             at end
+               if module-count < module-table-max
+                 add 1 to module-count
+                 set mod-x to module-count
+                 move module-id to mod-id(mod-x)
+                 move 0 to mod-subtotal(mod-x)
+               else
+                 display
+                   'Module table full, dropping module: ' module-id
+                 move 0 to mod-x-valid
+               end-if
+             when mod-id(mod-x) equal to module-id
+               continue
+           end-search.
+
+       0030-display-module-subtotals.
+           perform varying mod-x from 1 by 1
+             until mod-x > module-count
+               display
+                 'Module ' mod-id(mod-x)
+                 ' fuel: ' mod-subtotal(mod-x)
+           end-perform.
+
+       0035-write-audit-log.
+           move function current-date to current-date-time.
+           initialize audit-log-record.
+           move 'FUELCALC' to al-job-name.
+           move job-start-time to al-start-time.
+           move current-date-time(9:6) to al-end-time.
+           move records-processed to al-records-read.
+           move exceptions-written to al-records-written.
+           if exceptions-written greater than 0 then
+             move 'WARN' to al-final-status
+           else
+             move 'OK' to al-final-status
+           end-if.
+           open extend audit-log.
+           write audit-log-record.
+           close audit-log.
