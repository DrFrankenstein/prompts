@@ -3,27 +3,99 @@
 
       * We're going to use an interesting property of COBOL, which is
       * that it encodes numbers in decimal by default (instead of
-      * binary). Because of that, we can redefine our 'the-number' 
-      * variable as an array of 6 'digits' and address each individual
-      * digit without doing any kind of conversion. 
-      
+      * binary). Because of that, we can redefine our 'the-number'
+      * variable as an array of 8 'digits' and address each individual
+      * digit without doing any kind of conversion.
+
       * The 'redefines' clause reinterprets an existing variable as a
       * different data type (pic).
 
+      * the-number is sized for the largest policy we support (8
+      * digits); digit-length/digit-start let a shorter policy (e.g.
+      * today's 6-digit one) use just the rightmost digit-length
+      * digits, with the unused leading digits pinned at zero.
+
+       environment division.
+           input-output section.
+             file-control.
+               select optional good-candidates assign dynamic
+                   good-candidates-filename
+                 organization is line sequential
+                 file status is good-candidates-status.
+               select checkpoint-file assign dynamic
+                   checkpoint-filename
+                 organization is line sequential
+                 file status is checkpoint-status.
+               select optional param-card-file assign to
+                   'aoc4-params.txt'
+                 organization is line sequential
+                 file status is param-card-status.
+               select optional audit-log assign to 'audit-log.txt'
+                 organization is line sequential
+                 file status is audit-log-status.
+
        data division.
-       working-storage section.
-       01 the-number    pic 9(6).
+           file section.
+           fd good-candidates.
+           01 good-candidate-line pic x(8).
+
+           fd checkpoint-file.
+           01 checkpoint-record.
+             05 ckpt-the-number pic 9(8).
+             05 ckpt-good-count pic 9(8).
+
+           fd param-card-file.
+      * a "parameter card" in the traditional sense - fixed columns,
+      * one record, read once at start up instead of interactively
+      * ACCEPTed, so the scheduler can drive an unattended run.
+           01 param-card-record.
+             05 param-lower-bound   pic 9(8).
+             05 param-upper-bound   pic 9(8).
+             05 param-digit-length  pic 9.
+             05 param-chunk-id      pic 9(4).
+
+           fd audit-log.
+           copy "audit-log.cpy".
+
+           working-storage section.
+       77 good-candidates-status pic 99.
+       77 checkpoint-status pic 99.
+       77 param-card-status pic 99.
+       77 audit-log-status pic 99.
+       77 current-date-time pic x(21).
+       77 job-start-time pic x(8).
+       77 checkpoint-interval pic 9(8) value 100000.
+       77 candidates-scanned pic 9(8) value 0.
+       77 resume-number pic 9(8).
+       77 resuming-sweep pic 9 value 0.
+
+      * chunk-id splits a full sweep into independent sub-ranges (each
+      * given its own lower-bound/upper-bound) that can run as
+      * separate, concurrent batch steps; chunk-id 0 keeps the original
+      * single-run filenames so existing single-step invocations are
+      * unaffected.
+       77 chunk-id pic 9(4) value 0.
+       77 chunk-id-disp pic z(3)9.
+       77 good-candidates-filename pic x(40).
+       77 checkpoint-filename pic x(40).
+       01 the-number    pic 9(8).
        01 number-string redefines the-number.
-          05 digits pic 9 occurs 6 times.
+          05 digits pic 9 occurs 8 times.
+
+       77 lower-bound   pic 9(8).
+       77 upper-bound   pic 9(8).
 
-       77 lower-bound   pic 9(6).
-       77 upper-bound   pic 9(6).
+       77 digit-length  pic 9 value 6.
+       77 digit-start   pic 9.
+       77 compare-start pic 9.
+       77 sequence-start pic 99.
+       77 sweep-max     pic 9(8).
 
-       77 idx           pic 9.
+       77 idx           pic 99.
        77 digit         pic 9.
 
-       77 good-count    pic 9(6) value 0.
-       77 good-count-disp pic ZZZZZ9.
+       77 good-count    pic 9(8) value 0.
+       77 good-count-disp pic ZZZZZZZ9.
 
        77 number-status pic 9.
           88 good value 1.
@@ -31,39 +103,175 @@
 
        procedure division.
        solve.
-      * if you want to be a true mainframer and run this on z/OS, i, or
-      * something of the sort, you might need to change these accepts.
-      * I'm assuming the common case of running this on a toy computer
-      * with MicroFocus or GnuCOBOL.
-           accept lower-bound from argument-value.
-           accept upper-bound from argument-value.
+           move function current-date to current-date-time.
+           move current-date-time(9:6) to job-start-time.
+
+           perform read-run-parameters.
+           perform build-chunk-filenames.
 
+           if digit-length = 0 then
+               move 6 to digit-length
+           end-if.
            if lower-bound = 0 and upper-bound = 0
-             or lower-bound > upper-bound then
-               display 'usage: aoc4 <lower-bound> <upper-bound>'
-               display ' e.g.: aoc4 123456 456789'
+             or lower-bound > upper-bound
+             or digit-length < 1 or digit-length > 8 then
+               display
+                 'usage: aoc4 <lower-bound> <upper-bound>'
+                 ' [digit-length] [chunk-id]'
+               display ' e.g.: aoc4 123456 456789 6'
+               display ' digit-length must be between 1 and 8'
+               display
+                 ' chunk-id splits a full sweep into independent'
+                 ' sub-ranges, each with its own output/checkpoint'
+                 ' files, for parallel batch steps (e.g. two steps:'
+                 ' aoc4 100000 399999 6 1 / aoc4 400000 699999 6 2)'
                stop run
-           end-if
+           end-if.
+           compute digit-start = 9 - digit-length.
+           compute compare-start = digit-start + 1.
+           compute sequence-start = compare-start + 1.
+           compute sweep-max = 10 ** digit-length - 1.
+
+           move lower-bound to resume-number.
+           perform restore-checkpoint.
 
-           perform varying the-number 
-             from lower-bound by 1
+           if resuming-sweep equal to 1 then
+             open extend good-candidates
+           else
+             open output good-candidates
+           end-if.
+
+           perform varying the-number
+             from resume-number by 1
              until the-number >= upper-bound
-               
+
                perform check-increasing
                perform check-repeating
+               perform check-sequential
 
                if good and the-number < upper-bound then
                    add 1 to good-count
+                   move number-string(digit-start:digit-length)
+                     to good-candidate-line
+                   write good-candidate-line
+               end-if
+
+               add 1 to candidates-scanned
+               if function mod(candidates-scanned, checkpoint-interval)
+                   equal to 0 then
+                 perform write-checkpoint
+               end-if
+
+      * fixup (check-increasing) can drive the active digits all the
+      * way up to 9s, i.e. to sweep-max. The next PERFORM VARYING
+      * auto-increment has no ON SIZE ERROR, so incrementing past
+      * sweep-max when it is also the true PIC 9(8) ceiling
+      * (digit-length 8) silently wraps the-number back to 0 instead
+      * of overflowing into upper-bound, turning the sweep into an
+      * infinite rescan from near zero. Exit here instead of letting
+      * the implicit increment touch sweep-max at all.
+               if the-number >= sweep-max then
+                 exit perform
                end-if
            end-perform.
 
+           close good-candidates.
+
+           perform clear-checkpoint.
+
            move good-count to good-count-disp.
            display 'Found ' good-count-disp ' potential passwords'.
 
+           perform write-audit-log.
+
            stop run.
 
+       write-audit-log.
+           move function current-date to current-date-time.
+           initialize audit-log-record.
+           move 'PWDSWEEP' to al-job-name.
+           move job-start-time to al-start-time.
+           move current-date-time(9:6) to al-end-time.
+           move candidates-scanned to al-records-read.
+           move good-count to al-records-written.
+           move 'OK' to al-final-status.
+           open extend audit-log.
+           write audit-log-record.
+           close audit-log.
+
+       read-run-parameters.
+      * prefer a parameter card (aoc4-params.txt) for unattended,
+      * scheduler-driven runs; fall back to the interactive
+      * ACCEPT FROM ARGUMENT-VALUE when no card is present. if you want
+      * to be a true mainframer and run this on z/OS, i, or something
+      * of the sort, you might need to change these accepts - I'm
+      * assuming the common case of running this on a toy computer
+      * with MicroFocus or GnuCOBOL.
+           open input param-card-file.
+           if param-card-status equal to 0 then
+             read param-card-file
+               not at end
+                 move param-lower-bound to lower-bound
+                 move param-upper-bound to upper-bound
+                 move param-digit-length to digit-length
+                 move param-chunk-id to chunk-id
+             end-read
+             close param-card-file
+           else
+             accept lower-bound from argument-value
+             accept upper-bound from argument-value
+             accept digit-length from argument-value
+             accept chunk-id from argument-value
+           end-if.
+
+       build-chunk-filenames.
+           if chunk-id equal to 0 then
+             move 'good-candidates.txt' to good-candidates-filename
+             move 'aoc4-checkpoint.txt' to checkpoint-filename
+           else
+             move chunk-id to chunk-id-disp
+             move spaces to good-candidates-filename
+             string 'good-candidates-' function trim(chunk-id-disp)
+               '.txt' delimited by size into good-candidates-filename
+             move spaces to checkpoint-filename
+             string 'aoc4-checkpoint-' function trim(chunk-id-disp)
+               '.txt' delimited by size into checkpoint-filename
+           end-if.
+
+       restore-checkpoint.
+           open input checkpoint-file.
+           if checkpoint-status equal to 0 then
+             read checkpoint-file
+               not at end
+                 compute resume-number = ckpt-the-number + 1
+                 move ckpt-good-count to good-count
+                 move 1 to resuming-sweep
+             end-read
+             close checkpoint-file
+           end-if.
+
+       write-checkpoint.
+      * close and reopen good-candidates to force its buffered writes
+      * to disk, so the durable candidate list never runs ahead of
+      * what this checkpoint promises to restore-checkpoint.
+           close good-candidates.
+           open extend good-candidates.
+
+           open output checkpoint-file.
+           move the-number to ckpt-the-number.
+           move good-count to ckpt-good-count.
+           write checkpoint-record.
+           close checkpoint-file.
+
+       clear-checkpoint.
+      * the sweep finished cleanly, so drop the checkpoint: a later
+      * invocation over the same bounds should start a fresh sweep, not
+      * resume from this now-stale snapshot.
+           open output checkpoint-file.
+           close checkpoint-file.
+
        check-increasing.
-           perform varying idx from 2 by 1 until idx > 6
+           perform varying idx from compare-start by 1 until idx > 8
                if digits(idx) < digits(idx - 1) then
                    perform fixup
                end-if
@@ -75,7 +283,7 @@
       * skipping an entire range of invalid numbers
       * e.g. 123210 -> 123333
            move digits(idx - 1) to digit.
-           perform until idx > 6
+           perform until idx > 8
                move digit to digits(idx)
                add 1 to idx
            end-perform.
@@ -83,21 +291,37 @@
        check-repeating.
            move 0 to number-status.
 
-           perform varying idx from 2 by 1 until idx > 6
+           perform varying idx from compare-start by 1 until idx > 8
                if digits(idx) = digits(idx - 1) then
       *          * current digit same as previous
 
-                   if idx = 6 or digits(idx) not = digits(idx + 1) then
-      *             * next digit different from current or at end (good)
+                   if idx = 8 then
+      *             * at end (good)
+                      move 1 to number-status
+                      exit paragraph
+                   else
+                   if digits(idx) not = digits(idx + 1) then
+      *             * next digit different from current (good)
                       move 1 to number-status
                       exit paragraph
                    else
       *              * 3 or more consecutive digits (bad); skip them
                        move digits(idx) to digit
-                       perform until idx > 6 or digits(idx) not = digit
+                       perform until idx > 8 or digits(idx) not = digit
                            add 1 to idx
                        end-perform
                    end-if
+                   end-if
+               end-if
+           end-perform.
+
+       check-sequential.
+      * bans straight ascending runs of 3 or more digits anywhere in
+      * the active range, e.g. 123 or 456.
+           perform varying idx from sequence-start by 1 until idx > 8
+               if digits(idx) = digits(idx - 1) + 1
+                   and digits(idx - 1) = digits(idx - 2) + 1 then
+                   move 0 to number-status
+                   exit paragraph
                end-if
            end-perform.
-           
\ No newline at end of file
